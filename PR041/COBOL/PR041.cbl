@@ -7,6 +7,18 @@
            SELECT CHNGE ASSIGN TO CHNGE.
            SELECT OUTFILE ASSIGN TO OUTFILE.
            SELECT RPT ASSIGN TO RPT.
+           SELECT REORDRPT ASSIGN TO REORDRPT.
+           SELECT SUSPENSE ASSIGN TO SUSPENSE.
+           SELECT CHKPT ASSIGN TO CHKPT.
+           SELECT AUDITLOG ASSIGN TO AUDITLOG.
+      *    Scratch work file used to truncate an output file back to
+      *    a checkpointed record count on restart - see
+      *    190-TRUNCATE-OUTPUTS.
+           SELECT TRUNC-SCR ASSIGN TO TRUNCSCR.
+           SELECT ITEMXREF ASSIGN TO ITEMXREF
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS XR-ITEM-CODE.
        DATA DIVISION.
        FILE SECTION.
        FD MSFILE
@@ -22,7 +34,9 @@
               10 MS-ITEM-CODE                     PIC X(5).
            05 MS-VAL.
               10 MS-QTY                           PIC 9(3).
-      *    05 FILLER                              PIC X(62).
+              10 MS-REORDER-POINT                 PIC 9(3).
+              10 MS-REORDER-QTY                   PIC 9(3).
+      *    05 FILLER                              PIC X(56).
        FD CHNGE
            RECORDING MODE IS F
            LABEL RECORDS ARE STANDARD
@@ -36,6 +50,10 @@
               10 CH-ITEM-CODE                     PIC X(5).
            05 CH-VAL.
               10 CH-QTY                        PIC S9(3).
+              10 CH-TRANS-CODE                 PIC X(1).
+                 88 CH-TRANS-QTY-ADJUST        VALUE "Q".
+                 88 CH-TRANS-DELETE            VALUE "D".
+                 88 CH-TRANS-CORRECTION        VALUE "C".
        FD OUTFILE
            RECORDING MODE IS F
            LABEL RECORDS ARE STANDARD
@@ -49,21 +67,251 @@
               10 OUT-ITEM-CODE                   PIC X(5).
            05 OUT-VAL.
               10 OUT-QTY                         PIC 9(3).
-           05 FILLER                             PIC X(63) VALUE SPACES.
+              10 OUT-REORDER-POINT               PIC 9(3).
+              10 OUT-REORDER-QTY                 PIC 9(3).
+           05 FILLER                             PIC X(57) VALUE SPACES.
 
        FD RPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 100 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01 RECORD-LINE                            PIC X(100).
+
+      *    Reorder report - produced from the same run, listing any
+      *    item whose post-update quantity fell at or below its
+      *    reorder point, with a suggested reorder quantity.
+       FD REORDRPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 100 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01 REORDER-LINE                           PIC X(100).
+
+      *    Suspense file - holds transactions that would have driven
+      *    a master quantity below zero, for next-day re-presentation
+      *    instead of being silently clamped to zero on the report.
+       FD SUSPENSE
            RECORDING MODE IS F
            LABEL RECORDS ARE STANDARD
            RECORD CONTAINS 80 CHARACTERS
            BLOCK CONTAINS 0 RECORDS.
-       01 RECORD-LINE                            PIC X(80).
+       01 SUSP-RECORD.
+           05 SUSP-KEYS.
+              10 SUSP-STATE                      PIC X(2).
+              10 SUSP-CITY                       PIC X(4).
+              10 SUSP-BRANCH                     PIC 9(3).
+              10 SUSP-ITEM-CODE                  PIC X(5).
+           05 SUSP-QTY-BEFORE                    PIC S9(3).
+           05 SUSP-ATTEMPTED-DELTA               PIC S9(3).
+           05 SUSP-SHORTFALL                     PIC S9(3).
+           05 FILLER                             PIC X(57) VALUE SPACES.
+
+      *    Checkpoint log - one record written every
+      *    WS-CHECKPOINT-INTERVAL records, read back on a restart
+      *    run to reposition MSFILE/CHNGE at the last commit point.
+       FD CHKPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 171 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01 CHKPT-RECORD.
+           05 CHKPT-MS-COUNT                     PIC 9(7).
+           05 CHKPT-CH-COUNT                     PIC 9(7).
+           05 CHKPT-OUT-COUNT                    PIC 9(7).
+      *    The netting look-ahead record held in WS-CH-HELD-* (see
+      *    300-READ-CH/312-ACCUMULATE-NEXT-CH) has already been
+      *    counted in CHKPT-CH-COUNT since it was physically read -
+      *    it must be saved here too or a restart silently drops it.
+           05 CHKPT-CH-HELD-VALID                PIC X(1).
+           05 CHKPT-CH-HELD-KEYS                 PIC X(14).
+           05 CHKPT-CH-HELD-QTY                  PIC S9(5).
+           05 CHKPT-CH-HELD-TRANS                PIC X(1).
+      *    Per-file record counts as of this checkpoint, used to
+      *    truncate each output file back to a known-good point on
+      *    restart - see 180-RESTART-SKIP/190-TRUNCATE-OUTPUTS.
+           05 CHKPT-RPT-COUNT                    PIC 9(7).
+           05 CHKPT-REORDRPT-COUNT               PIC 9(7).
+           05 CHKPT-SUSPENSE-COUNT               PIC 9(7).
+           05 CHKPT-AUDIT-COUNT                  PIC 9(7).
+      *    The raw fast-forward in 180-RESTART-SKIP repositions the
+      *    files but cannot rebuild a netted CHNGE record, and
+      *    WS-MS-COUNT/WS-CH-COUNT alone cannot tell "last record
+      *    still pending" from "last record already consumed, file
+      *    now at EOF" - both leave the same count. The EOF switches
+      *    and the pending (already-netted) CHNGE record are saved
+      *    here so restart restores them directly instead of trying
+      *    to re-derive them from a replay.
+           05 CHKPT-MS-EOF-SWITCH                PIC X(1).
+           05 CHKPT-CH-EOF-SWITCH                PIC X(1).
+           05 CHKPT-CH-PEND-KEYS                 PIC X(14).
+           05 CHKPT-CH-PEND-QTY                  PIC S9(5).
+           05 CHKPT-CH-PEND-TRANS                PIC X(1).
+      *    req001 trailer counters and req006 control-break state -
+      *    without these a restarted run's trailer only reflects
+      *    activity since the restart, and the subtotal in progress
+      *    at checkpoint time is lost instead of being closed out.
+           05 CHKPT-UPDATE-COUNT                 PIC 9(7).
+           05 CHKPT-NEW-COUNT                    PIC 9(7).
+           05 CHKPT-OVER-REDUCTION-COUNT         PIC 9(7).
+           05 CHKPT-NET-QTY-TOTAL                PIC S9(7).
+           05 CHKPT-DELETE-COUNT                 PIC 9(7).
+           05 CHKPT-CORRECTION-COUNT             PIC 9(7).
+           05 CHKPT-UNMATCHED-DEL-COUNT          PIC 9(7).
+           05 CHKPT-BRANCH-SUBTOTAL              PIC S9(5).
+           05 CHKPT-CITY-SUBTOTAL                PIC S9(5).
+           05 CHKPT-PRIOR-STATE                  PIC X(2).
+           05 CHKPT-PRIOR-CITY                   PIC X(4).
+           05 CHKPT-PRIOR-BRANCH                 PIC 9(3).
+           05 CHKPT-FIRST-DETAIL-SW              PIC X(1).
+           05 FILLER                             PIC X(10) VALUE SPACES.
+
+      *    Permanent audit log - one record for every transaction
+      *    applied through 510-RECORDS-EQUAL/520-MS-GREATER, kept
+      *    across runs (opened EXTEND) so the full history of
+      *    quantity changes can be reconstructed independent of
+      *    OUTFILE, which only ever holds the current snapshot.
+       FD AUDITLOG
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01 AUDIT-RECORD.
+           05 AUDIT-KEYS.
+              10 AUDIT-STATE                     PIC X(2).
+              10 AUDIT-CITY                      PIC X(4).
+              10 AUDIT-BRANCH                    PIC 9(3).
+              10 AUDIT-ITEM-CODE                 PIC X(5).
+           05 AUDIT-TRANS-CODE                   PIC X(1).
+           05 AUDIT-QTY-BEFORE                   PIC S9(5).
+           05 AUDIT-QTY-AFTER                    PIC S9(5).
+           05 AUDIT-DELTA                        PIC S9(5).
+           05 AUDIT-RUN-TIMESTAMP                PIC X(14).
+           05 FILLER                             PIC X(36) VALUE SPACES.
+
+      *    Scratch file for 190-TRUNCATE-OUTPUTS - wide enough to
+      *    hold a record from any of the output files unchanged.
+       FD TRUNC-SCR
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 100 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01 SCR-RECORD                              PIC X(100).
+
+      *    Item cross-reference - item code to description, used to
+      *    put a readable description on the CHANGES REPORT.
+       FD ITEMXREF
+           RECORD CONTAINS 30 CHARACTERS.
+       01 XR-RECORD.
+           05 XR-ITEM-CODE                       PIC X(5).
+           05 XR-ITEM-DESC                       PIC X(20).
+           05 FILLER                             PIC X(5) VALUE SPACES.
 
        WORKING-STORAGE SECTION.
        01 SWITCHES.
            05 CH-EOF-SWITCH                      PIC X(1) VALUE SPACE.
+           05 CH-RAW-EOF-SWITCH                  PIC X(1) VALUE SPACE.
            05 MS-EOF-SWITCH                      PIC X(1) VALUE SPACE.
+           05 CHKPT-EOF-SWITCH                   PIC X(1) VALUE SPACE.
+           05 SCR-EOF-SWITCH                     PIC X(1) VALUE SPACE.
+           05 RESTART-SWITCH                     PIC X(1) VALUE "N".
+              88 RESTART-RUN                     VALUE "Y".
        01  RECORD-VALUES.
            05    REC-QTY                         PIC S9(3).
+           05    WS-QTY-BEFORE-NUM               PIC S9(3).
+           05    WS-QTY-AFTER-NUM                PIC S9(3).
+      *    Run control totals for the end-of-run trailer page.
+       01  RUN-TOTALS.
+           05    WS-UPDATE-COUNT                 PIC 9(7) VALUE 0.
+           05    WS-NEW-COUNT                    PIC 9(7) VALUE 0.
+           05    WS-OVER-REDUCTION-COUNT         PIC 9(7) VALUE 0.
+           05    WS-NET-QTY-TOTAL                PIC S9(7) VALUE 0.
+           05    WS-OUT-COUNT                    PIC 9(7) VALUE 0.
+           05    WS-DELETE-COUNT                 PIC 9(7) VALUE 0.
+           05    WS-CORRECTION-COUNT             PIC 9(7) VALUE 0.
+           05    WS-UNMATCHED-DEL-COUNT          PIC 9(7) VALUE 0.
+      *    Signed-edited work field - see WS-BRANCH-SUBTOTAL-ED for
+      *    why this goes through an edited picture before printing.
+           05    WS-NET-QTY-TOTAL-ED             PIC -(8)9.
+      *    Cumulative record counts for the other output files,
+      *    checkpointed and restored the same way WS-OUT-COUNT is so
+      *    a restart can truncate each file back to its last commit
+      *    point before resuming, instead of appending duplicates of
+      *    everything written between that checkpoint and the abend.
+           05    WS-RPT-COUNT                    PIC 9(7) VALUE 0.
+           05    WS-REORDRPT-COUNT               PIC 9(7) VALUE 0.
+           05    WS-SUSPENSE-COUNT               PIC 9(7) VALUE 0.
+           05    WS-AUDIT-COUNT                  PIC 9(7) VALUE 0.
+      *    Checkpoint/restart control values.
+       01  CHECKPOINT-VALUES.
+           05    WS-RUN-PARM               PIC X(20) VALUE SPACES.
+           05    WS-CHECKPOINT-INTERVAL    PIC 9(5) VALUE 100.
+           05    WS-RECS-SINCE-CHECKPOINT  PIC 9(5) VALUE 0.
+           05    WS-MS-COUNT               PIC 9(7) VALUE 0.
+           05    WS-CH-COUNT               PIC 9(7) VALUE 0.
+           05    WS-SKIP-IX                PIC 9(7) VALUE 0.
+           05    WS-SCR-IX                 PIC 9(7) VALUE 0.
+      *    Fixed fast-forward targets, captured once from the
+      *    checkpoint before skipping - the live WS-MS-COUNT/
+      *    WS-CH-COUNT must not be used as the loop bound since the
+      *    read paragraphs increment those same fields on every
+      *    call, which would keep the bound forever ahead of
+      *    WS-SKIP-IX and the loop would never end on its own.
+           05    WS-MS-SKIP-TARGET         PIC 9(7) VALUE 0.
+           05    WS-CH-SKIP-TARGET         PIC 9(7) VALUE 0.
+      *    Item cross-reference work area.
+       01  WS-ITEM-DESC                    PIC X(20) VALUE SPACES.
+      *    Netting values - multiple consecutive CHNGE records for
+      *    the same key are accumulated into one applied delta
+      *    before 500-EVAL-RECORD ever compares them against MSFILE.
+      *    WS-CH-HELD-* carries a record read one key ahead, so it
+      *    is not lost when the look-ahead belongs to the next key.
+       01  CH-NET-VALUES.
+           05    WS-CH-HELD-KEYS           PIC X(14) VALUE SPACES.
+           05    WS-CH-HELD-QTY            PIC S9(5) VALUE 0.
+           05    WS-CH-HELD-TRANS          PIC X(1) VALUE SPACE.
+           05    WS-CH-HELD-VALID          PIC X(1) VALUE "N".
+              88 CH-HELD-RECORD-VALID      VALUE "Y".
+           05    WS-NET-KEYS               PIC X(14) VALUE SPACES.
+           05    WS-NET-QTY                PIC S9(5) VALUE 0.
+           05    WS-NET-TRANS              PIC X(1) VALUE SPACE.
+           05    WS-NET-DONE-SW            PIC X(1) VALUE "N".
+      *    Holds the checkpointed pending (already-netted) CHNGE
+      *    record across 172-READ-CHECKPOINT-RECS and 180-RESTART-
+      *    SKIP - it cannot be moved straight into CH-KEYS/CH-QTY/
+      *    CH-TRANS-CODE in 172 because the raw fast-forward loop in
+      *    180-RESTART-SKIP runs afterward and overwrites CH-RECORD.
+           05    WS-CH-PEND-KEYS           PIC X(14) VALUE SPACES.
+           05    WS-CH-PEND-QTY            PIC S9(5) VALUE 0.
+           05    WS-CH-PEND-TRANS          PIC X(1) VALUE SPACE.
+      *    Run timestamp stamped on every audit log record so a
+      *    run's transactions can be pulled out of AUDITLOG together.
+       01  WS-RUN-TIMESTAMP                PIC X(14) VALUE SPACES.
+      *    Control-break tracking values for the subtotal rollups.
+       01  BREAK-VALUES.
+           05    WS-CURR-STATE             PIC X(2).
+           05    WS-CURR-CITY              PIC X(4).
+           05    WS-CURR-BRANCH            PIC 9(3).
+           05    WS-PRIOR-STATE            PIC X(2).
+           05    WS-PRIOR-CITY             PIC X(4).
+           05    WS-PRIOR-BRANCH           PIC 9(3).
+           05    WS-BRANCH-SUBTOTAL        PIC S9(5) VALUE 0.
+           05    WS-CITY-SUBTOTAL          PIC S9(5) VALUE 0.
+           05    WS-CURR-DELTA             PIC S9(5) VALUE 0.
+           05    WS-FIRST-DETAIL-SW        PIC X(1) VALUE "Y".
+      *    Signed-edited work fields - a signed DISPLAY item's sign
+      *    is stored as a zone overpunch, so STRINGing one straight
+      *    into report text garbles a negative value. Move through
+      *    one of these first so the minus sign prints properly.
+           05    WS-BRANCH-SUBTOTAL-ED     PIC -(6)9.
+           05    WS-CITY-SUBTOTAL-ED       PIC -(6)9.
+      *    Prior-key holders and first-read flags for the
+      *    ascending-sequence check on each input file.
+       01  SEQUENCE-CHECK-VALUES.
+           05    WS-PRIOR-CH-KEYS          PIC X(14) VALUE LOW-VALUES.
+           05    WS-PRIOR-MS-KEYS          PIC X(14) VALUE LOW-VALUES.
+           05    CH-FIRST-READ-SW                PIC X(1) VALUE "Y".
+           05    MS-FIRST-READ-SW                PIC X(1) VALUE "Y".
        01 REPORT-VALUES.
            05    PAGE-HEADING.
               10    PROG-NAME                   PIC X(5) VALUE "PR041".
@@ -81,9 +329,11 @@
              15 DD                           PIC 9(2) VALUE ZEROS.
            05    LINE-AMOUNT                     PIC 99 VALUE ZEROS.
            05    LINE-LIMIT                      PIC 99 VALUE 62.
+           05    WS-TRAILER-LINE-CHECK           PIC 99 VALUE ZEROS.
            05    NEW-ORDER                       PIC X(25) VALUE SPACES.
            05    OVR-REDUC                       PIC X(25) VALUE SPACES.
            05    UPDATE-SUCCESS                  PIC X(25) VALUE SPACES.
+           05    DELETE-MSG                      PIC X(25) VALUE SPACES.
            05    REPORT-HEADING.
               10 CITY-H                     PIC X(4) VALUE "CITY".
               10 FILLER                     PIC X(3) VALUE " / ".
@@ -97,6 +347,8 @@
               10 FILLER                     PIC X(5) VALUE SPACES.
               10 QUANTITY-AFTER-H           PIC X(5) VALUE "QTY A".
               10 FILLER                     PIC X(3) VALUE SPACES.
+              10 ITEM-DESC-H                PIC X(20) VALUE
+                 "ITEM DESCRIPTION".
               10 MESSAGE-H                  PIC X(21) VALUE "MESSAGE".
            05 RECORD-REPORT.
               10 CITY-R                     PIC X(4) VALUE SPACES.
@@ -111,18 +363,28 @@
               10 FILLER                     PIC X(7) VALUE SPACES.
               10 QUANTITY-AFTER-R           PIC Z(3) VALUE ZEROS.
               10 FILLER                     PIC X(5) VALUE SPACES.
+              10 ITEM-DESC-R                PIC X(20) VALUE SPACES.
               10 MESSAGE-R                  PIC X(25) VALUE SPACES.
       *--------------------------------------------
        PROCEDURE DIVISION.
        100-MAIN.
       * OPEN FILES
            DISPLAY "Opening Files..."
+           MOVE FUNCTION CURRENT-DATE (1:14) TO WS-RUN-TIMESTAMP.
+           PERFORM 150-CHECK-RESTART.
            PERFORM 200-OPEN-FILES.
       *    MOVE SPACES TO OUT-RECORD.
       * READ IN FIRST REC
-           DISPLAY "Performing Prime Read..."
-           PERFORM 300-READ-CH.
-           PERFORM 400-READ-MS.
+           IF RESTART-RUN
+              DISPLAY "Restart requested, resuming from checkpoint"
+              PERFORM 170-LOAD-CHECKPOINT
+              PERFORM 190-TRUNCATE-OUTPUTS
+              PERFORM 180-RESTART-SKIP
+           ELSE
+              DISPLAY "Performing Prime Read..."
+              PERFORM 300-READ-CH
+              PERFORM 400-READ-MS
+           END-IF.
       * INITIALIZE REPORT
            MOVE 'POP-POP SHIPYARD. INC.' TO SHOP-NAME.
            MOVE "CHANGES REPORT" TO REPORT-NAME.
@@ -135,24 +397,479 @@
            MOVE REPORT-HEADING TO RECORD-LINE.
            WRITE RECORD-LINE.
            ADD 1 TO LINE-AMOUNT.
+
+           MOVE SPACES TO REORDER-LINE.
+           STRING "REORDER REPORT - ITEMS AT OR BELOW REORDER POINT"
+              DELIMITED BY SIZE INTO REORDER-LINE
+           END-STRING.
+           WRITE REORDER-LINE.
+           MOVE SPACES TO REORDER-LINE.
+           STRING "STATE CITY BRANCH ITEM  ON-HAND REORDER-PT"
+              DELIMITED BY SIZE
+              " SUGGESTED-REORDER-QTY" DELIMITED BY SIZE
+              INTO REORDER-LINE
+           END-STRING.
+           WRITE REORDER-LINE.
       *    BEGIN EVALUATION
            PERFORM 500-EVAL-RECORD
               UNTIL CH-EOF-SWITCH IS EQUAL TO 'Y'
               AND MS-EOF-SWITCH IS EQUAL TO 'Y'.
 
+           PERFORM 548-FLUSH-FINAL-BREAKS.
+           PERFORM 560-WRITE-TRAILER.
+           PERFORM 640-WRITE-CHECKPOINT-FORCED.
+
            GOBACK.
 
+      *    Pick up a RESTART run parameter passed on the command
+      *    line (mirrors how a restart PARM is passed in JCL).
+       150-CHECK-RESTART.
+           ACCEPT WS-RUN-PARM FROM COMMAND-LINE.
+           IF WS-RUN-PARM (1:7) = "RESTART"
+              SET RESTART-RUN TO TRUE
+           END-IF.
+
        200-OPEN-FILES.
            OPEN INPUT MSFILE.
            OPEN INPUT CHNGE.
+           OPEN INPUT ITEMXREF.
+           IF RESTART-RUN
+              OPEN EXTEND OUTFILE
+              OPEN EXTEND RPT
+              OPEN EXTEND SUSPENSE
+              OPEN EXTEND REORDRPT
+              OPEN EXTEND CHKPT
+              OPEN EXTEND AUDITLOG
+           ELSE
+              OPEN OUTPUT OUTFILE
+              OPEN OUTPUT RPT
+              OPEN OUTPUT SUSPENSE
+              OPEN OUTPUT REORDRPT
+              OPEN OUTPUT CHKPT
+              OPEN OUTPUT AUDITLOG
+           END-IF.
+
+      *    Read the checkpoint log through to the last record
+      *    written so we know how far MSFILE/CHNGE had got.
+       170-LOAD-CHECKPOINT.
+           CLOSE CHKPT.
+           OPEN INPUT CHKPT.
+           PERFORM 172-READ-CHECKPOINT-RECS
+              UNTIL CHKPT-EOF-SWITCH = 'Y'.
+           CLOSE CHKPT.
+           OPEN EXTEND CHKPT.
+
+       172-READ-CHECKPOINT-RECS.
+           READ CHKPT
+              AT END
+                 MOVE 'Y' TO CHKPT-EOF-SWITCH
+              NOT AT END
+                 MOVE CHKPT-MS-COUNT TO WS-MS-COUNT
+                 MOVE CHKPT-CH-COUNT TO WS-CH-COUNT
+                 MOVE CHKPT-OUT-COUNT TO WS-OUT-COUNT
+                 MOVE CHKPT-CH-HELD-VALID TO WS-CH-HELD-VALID
+                 MOVE CHKPT-CH-HELD-KEYS  TO WS-CH-HELD-KEYS
+                 MOVE CHKPT-CH-HELD-QTY   TO WS-CH-HELD-QTY
+                 MOVE CHKPT-CH-HELD-TRANS TO WS-CH-HELD-TRANS
+                 MOVE CHKPT-RPT-COUNT TO WS-RPT-COUNT
+                 MOVE CHKPT-REORDRPT-COUNT TO WS-REORDRPT-COUNT
+                 MOVE CHKPT-SUSPENSE-COUNT TO WS-SUSPENSE-COUNT
+                 MOVE CHKPT-AUDIT-COUNT TO WS-AUDIT-COUNT
+                 MOVE CHKPT-MS-EOF-SWITCH TO MS-EOF-SWITCH
+                 MOVE CHKPT-CH-EOF-SWITCH TO CH-EOF-SWITCH
+                 MOVE CHKPT-CH-PEND-KEYS  TO WS-CH-PEND-KEYS
+                 MOVE CHKPT-CH-PEND-QTY   TO WS-CH-PEND-QTY
+                 MOVE CHKPT-CH-PEND-TRANS TO WS-CH-PEND-TRANS
+                 MOVE CHKPT-UPDATE-COUNT TO WS-UPDATE-COUNT
+                 MOVE CHKPT-NEW-COUNT TO WS-NEW-COUNT
+                 MOVE CHKPT-OVER-REDUCTION-COUNT
+                    TO WS-OVER-REDUCTION-COUNT
+                 MOVE CHKPT-NET-QTY-TOTAL TO WS-NET-QTY-TOTAL
+                 MOVE CHKPT-DELETE-COUNT TO WS-DELETE-COUNT
+                 MOVE CHKPT-CORRECTION-COUNT TO WS-CORRECTION-COUNT
+                 MOVE CHKPT-UNMATCHED-DEL-COUNT
+                    TO WS-UNMATCHED-DEL-COUNT
+                 MOVE CHKPT-BRANCH-SUBTOTAL TO WS-BRANCH-SUBTOTAL
+                 MOVE CHKPT-CITY-SUBTOTAL TO WS-CITY-SUBTOTAL
+                 MOVE CHKPT-PRIOR-STATE TO WS-PRIOR-STATE
+                 MOVE CHKPT-PRIOR-CITY TO WS-PRIOR-CITY
+                 MOVE CHKPT-PRIOR-BRANCH TO WS-PRIOR-BRANCH
+                 MOVE CHKPT-FIRST-DETAIL-SW TO WS-FIRST-DETAIL-SW
+           END-READ.
+
+      *    Fast-forward MSFILE/CHNGE past the records already
+      *    applied as of the last checkpoint, then prime-read the
+      *    next unprocessed record on each file as usual.
+       180-RESTART-SKIP.
+           MOVE WS-MS-COUNT TO WS-MS-SKIP-TARGET.
+           MOVE WS-CH-COUNT TO WS-CH-SKIP-TARGET.
+      *    400-READ-MS/304-READ-CH-RAW each re-add 1 to WS-MS-COUNT/
+      *    WS-CH-COUNT on every call, the same as they do during
+      *    normal processing - reset the live counters to 0 here so
+      *    the skip loop rebuilds them from scratch instead of
+      *    adding another WS-MS-SKIP-TARGET/WS-CH-SKIP-TARGET on top
+      *    of the checkpoint value already captured above.
+           MOVE 0 TO WS-MS-COUNT.
+           MOVE 0 TO WS-CH-COUNT.
+           PERFORM 400-READ-MS
+              VARYING WS-SKIP-IX FROM 1 BY 1
+              UNTIL WS-SKIP-IX > WS-MS-SKIP-TARGET.
+           PERFORM 304-READ-CH-RAW
+              VARYING WS-SKIP-IX FROM 1 BY 1
+              UNTIL WS-SKIP-IX > WS-CH-SKIP-TARGET.
+      *    The MS side of the skip loop above already leaves MS-
+      *    RECORD holding the next unprocessed record - 500-EVAL-
+      *    RECORD's prior pass always primed it with 400-READ-MS as
+      *    its last step before the checkpoint was written, and the
+      *    skip loop replays exactly that many reads. A further
+      *    PERFORM 400-READ-MS here would read past it and silently
+      *    drop it.
+      *
+      *    The CH side cannot be restored the same way: CH-RECORD at
+      *    checkpoint time held a netted record (see 310-NET-CH-
+      *    CHANGES), not a single raw CHNGE record, so replaying raw
+      *    reads cannot reconstruct it. The netted record is
+      *    checkpointed directly in WS-CH-PEND-* and restored here
+      *    instead of re-reading.
+           IF CH-EOF-SWITCH NOT = "Y"
+              MOVE WS-CH-PEND-KEYS  TO CH-KEYS
+              MOVE WS-CH-PEND-QTY   TO CH-QTY
+              MOVE WS-CH-PEND-TRANS TO CH-TRANS-CODE
+           END-IF.
+
+      *    Records written between the last checkpoint and the
+      *    abend are still sitting in OUTFILE/RPT/SUSPENSE/REORDRPT/
+      *    AUDITLOG (all opened EXTEND). Trim each one back to the
+      *    count captured at the last checkpoint before the merge
+      *    resumes, or that stretch gets reprocessed and rewritten
+      *    a second time.
+       190-TRUNCATE-OUTPUTS.
+           PERFORM 191-TRUNCATE-OUTFILE.
+           PERFORM 192-TRUNCATE-RPT.
+           PERFORM 193-TRUNCATE-REORDRPT.
+           PERFORM 194-TRUNCATE-SUSPENSE.
+           PERFORM 195-TRUNCATE-AUDITLOG.
+
+       191-TRUNCATE-OUTFILE.
+           CLOSE OUTFILE.
+           OPEN INPUT OUTFILE.
+           OPEN OUTPUT TRUNC-SCR.
+           MOVE 0 TO WS-SCR-IX.
+           MOVE "N" TO SCR-EOF-SWITCH.
+           PERFORM 196-COPY-OUTFILE-TO-SCR
+              UNTIL SCR-EOF-SWITCH = "Y"
+              OR WS-SCR-IX > WS-OUT-COUNT.
+           CLOSE OUTFILE.
+           CLOSE TRUNC-SCR.
            OPEN OUTPUT OUTFILE.
+           OPEN INPUT TRUNC-SCR.
+           MOVE "N" TO SCR-EOF-SWITCH.
+           PERFORM 197-COPY-SCR-TO-OUTFILE
+              UNTIL SCR-EOF-SWITCH = "Y".
+           CLOSE TRUNC-SCR.
+           CLOSE OUTFILE.
+           OPEN EXTEND OUTFILE.
+
+       196-COPY-OUTFILE-TO-SCR.
+           READ OUTFILE
+              AT END
+                 MOVE "Y" TO SCR-EOF-SWITCH
+              NOT AT END
+                 ADD 1 TO WS-SCR-IX
+                 IF WS-SCR-IX <= WS-OUT-COUNT
+                    MOVE OUT-RECORD TO SCR-RECORD
+                    WRITE SCR-RECORD
+                 END-IF
+           END-READ.
+
+       197-COPY-SCR-TO-OUTFILE.
+           READ TRUNC-SCR
+              AT END
+                 MOVE "Y" TO SCR-EOF-SWITCH
+              NOT AT END
+                 MOVE SCR-RECORD TO OUT-RECORD
+                 WRITE OUT-RECORD
+           END-READ.
+
+       192-TRUNCATE-RPT.
+           CLOSE RPT.
+           OPEN INPUT RPT.
+           OPEN OUTPUT TRUNC-SCR.
+           MOVE 0 TO WS-SCR-IX.
+           MOVE "N" TO SCR-EOF-SWITCH.
+           PERFORM 198-COPY-RPT-TO-SCR
+              UNTIL SCR-EOF-SWITCH = "Y"
+              OR WS-SCR-IX > WS-RPT-COUNT.
+           CLOSE RPT.
+           CLOSE TRUNC-SCR.
            OPEN OUTPUT RPT.
+           OPEN INPUT TRUNC-SCR.
+           MOVE "N" TO SCR-EOF-SWITCH.
+           PERFORM 199-COPY-SCR-TO-RPT
+              UNTIL SCR-EOF-SWITCH = "Y".
+           CLOSE TRUNC-SCR.
+           CLOSE RPT.
+           OPEN EXTEND RPT.
+
+       198-COPY-RPT-TO-SCR.
+           READ RPT
+              AT END
+                 MOVE "Y" TO SCR-EOF-SWITCH
+              NOT AT END
+                 ADD 1 TO WS-SCR-IX
+                 IF WS-SCR-IX <= WS-RPT-COUNT
+                    MOVE RECORD-LINE TO SCR-RECORD
+                    WRITE SCR-RECORD
+                 END-IF
+           END-READ.
+
+       199-COPY-SCR-TO-RPT.
+           READ TRUNC-SCR
+              AT END
+                 MOVE "Y" TO SCR-EOF-SWITCH
+              NOT AT END
+                 MOVE SCR-RECORD TO RECORD-LINE
+                 WRITE RECORD-LINE
+           END-READ.
+
+       193-TRUNCATE-REORDRPT.
+           CLOSE REORDRPT.
+           OPEN INPUT REORDRPT.
+           OPEN OUTPUT TRUNC-SCR.
+           MOVE 0 TO WS-SCR-IX.
+           MOVE "N" TO SCR-EOF-SWITCH.
+           PERFORM 241-COPY-REORDRPT-TO-SCR
+              UNTIL SCR-EOF-SWITCH = "Y"
+              OR WS-SCR-IX > WS-REORDRPT-COUNT.
+           CLOSE REORDRPT.
+           CLOSE TRUNC-SCR.
+           OPEN OUTPUT REORDRPT.
+           OPEN INPUT TRUNC-SCR.
+           MOVE "N" TO SCR-EOF-SWITCH.
+           PERFORM 242-COPY-SCR-TO-REORDRPT
+              UNTIL SCR-EOF-SWITCH = "Y".
+           CLOSE TRUNC-SCR.
+           CLOSE REORDRPT.
+           OPEN EXTEND REORDRPT.
 
+       241-COPY-REORDRPT-TO-SCR.
+           READ REORDRPT
+              AT END
+                 MOVE "Y" TO SCR-EOF-SWITCH
+              NOT AT END
+                 ADD 1 TO WS-SCR-IX
+                 IF WS-SCR-IX <= WS-REORDRPT-COUNT
+                    MOVE REORDER-LINE TO SCR-RECORD
+                    WRITE SCR-RECORD
+                 END-IF
+           END-READ.
+
+       242-COPY-SCR-TO-REORDRPT.
+           READ TRUNC-SCR
+              AT END
+                 MOVE "Y" TO SCR-EOF-SWITCH
+              NOT AT END
+                 MOVE SCR-RECORD TO REORDER-LINE
+                 WRITE REORDER-LINE
+           END-READ.
+
+       194-TRUNCATE-SUSPENSE.
+           CLOSE SUSPENSE.
+           OPEN INPUT SUSPENSE.
+           OPEN OUTPUT TRUNC-SCR.
+           MOVE 0 TO WS-SCR-IX.
+           MOVE "N" TO SCR-EOF-SWITCH.
+           PERFORM 243-COPY-SUSPENSE-TO-SCR
+              UNTIL SCR-EOF-SWITCH = "Y"
+              OR WS-SCR-IX > WS-SUSPENSE-COUNT.
+           CLOSE SUSPENSE.
+           CLOSE TRUNC-SCR.
+           OPEN OUTPUT SUSPENSE.
+           OPEN INPUT TRUNC-SCR.
+           MOVE "N" TO SCR-EOF-SWITCH.
+           PERFORM 244-COPY-SCR-TO-SUSPENSE
+              UNTIL SCR-EOF-SWITCH = "Y".
+           CLOSE TRUNC-SCR.
+           CLOSE SUSPENSE.
+           OPEN EXTEND SUSPENSE.
+
+       243-COPY-SUSPENSE-TO-SCR.
+           READ SUSPENSE
+              AT END
+                 MOVE "Y" TO SCR-EOF-SWITCH
+              NOT AT END
+                 ADD 1 TO WS-SCR-IX
+                 IF WS-SCR-IX <= WS-SUSPENSE-COUNT
+                    MOVE SUSP-RECORD TO SCR-RECORD
+                    WRITE SCR-RECORD
+                 END-IF
+           END-READ.
+
+       244-COPY-SCR-TO-SUSPENSE.
+           READ TRUNC-SCR
+              AT END
+                 MOVE "Y" TO SCR-EOF-SWITCH
+              NOT AT END
+                 MOVE SCR-RECORD TO SUSP-RECORD
+                 WRITE SUSP-RECORD
+           END-READ.
+
+       195-TRUNCATE-AUDITLOG.
+           CLOSE AUDITLOG.
+           OPEN INPUT AUDITLOG.
+           OPEN OUTPUT TRUNC-SCR.
+           MOVE 0 TO WS-SCR-IX.
+           MOVE "N" TO SCR-EOF-SWITCH.
+           PERFORM 245-COPY-AUDITLOG-TO-SCR
+              UNTIL SCR-EOF-SWITCH = "Y"
+              OR WS-SCR-IX > WS-AUDIT-COUNT.
+           CLOSE AUDITLOG.
+           CLOSE TRUNC-SCR.
+           OPEN OUTPUT AUDITLOG.
+           OPEN INPUT TRUNC-SCR.
+           MOVE "N" TO SCR-EOF-SWITCH.
+           PERFORM 246-COPY-SCR-TO-AUDITLOG
+              UNTIL SCR-EOF-SWITCH = "Y".
+           CLOSE TRUNC-SCR.
+           CLOSE AUDITLOG.
+           OPEN EXTEND AUDITLOG.
+
+       245-COPY-AUDITLOG-TO-SCR.
+           READ AUDITLOG
+              AT END
+                 MOVE "Y" TO SCR-EOF-SWITCH
+              NOT AT END
+                 ADD 1 TO WS-SCR-IX
+                 IF WS-SCR-IX <= WS-AUDIT-COUNT
+                    MOVE AUDIT-RECORD TO SCR-RECORD
+                    WRITE SCR-RECORD
+                 END-IF
+           END-READ.
+
+       246-COPY-SCR-TO-AUDITLOG.
+           READ TRUNC-SCR
+              AT END
+                 MOVE "Y" TO SCR-EOF-SWITCH
+              NOT AT END
+                 MOVE SCR-RECORD TO AUDIT-RECORD
+                 WRITE AUDIT-RECORD
+           END-READ.
+
+      *    Deliver the next logical CHNGE transaction to the caller -
+      *    either a record held over from the prior key's look-ahead,
+      *    or a fresh raw read netted against any further records
+      *    sharing the same key. CH-EOF-SWITCH only goes to 'Y' once
+      *    there is truly nothing left to deliver, even if the raw
+      *    file hit end-of-file while netting the final key.
        300-READ-CH.
-           READ CHNGE AT END MOVE 'Y' TO CH-EOF-SWITCH.
+           IF CH-HELD-RECORD-VALID
+              MOVE WS-CH-HELD-KEYS  TO CH-KEYS
+              MOVE WS-CH-HELD-QTY   TO CH-QTY
+              MOVE WS-CH-HELD-TRANS TO CH-TRANS-CODE
+              MOVE "N" TO WS-CH-HELD-VALID
+              PERFORM 310-NET-CH-CHANGES
+           ELSE
+              PERFORM 304-READ-CH-RAW
+              IF CH-RAW-EOF-SWITCH = "Y"
+                 MOVE "Y" TO CH-EOF-SWITCH
+              ELSE
+                 PERFORM 310-NET-CH-CHANGES
+              END-IF
+           END-IF.
+
+      *    Net every immediately-following CHNGE record that shares
+      *    the current key into one applied delta, so a matched
+      *    MSFILE record is only ever compared against a single
+      *    combined transaction. A "D" anywhere in the run of
+      *    same-key records wins over any "Q"/"C" quantity change.
+      *    Absent a "D", the surviving CH-TRANS-CODE is whichever of
+      *    "Q"/"C" arrived first in the run - the first record's
+      *    trans code is the starting value moved below and only a
+      *    later "D" ever overrides it.
+       310-NET-CH-CHANGES.
+           MOVE CH-KEYS        TO WS-NET-KEYS.
+           MOVE CH-QTY          TO WS-NET-QTY.
+           MOVE CH-TRANS-CODE   TO WS-NET-TRANS.
+           MOVE "N" TO WS-NET-DONE-SW.
+           PERFORM 312-ACCUMULATE-NEXT-CH
+              UNTIL WS-NET-DONE-SW = "Y".
+           MOVE WS-NET-KEYS  TO CH-KEYS.
+           IF WS-NET-QTY IS GREATER THAN 999
+              OR WS-NET-QTY IS LESS THAN -999
+              DISPLAY "*** ABEND - NETTED CHNGE QTY OVERFLOW ***"
+              DISPLAY "KEY: " WS-NET-KEYS
+              DISPLAY "NETTED QTY: " WS-NET-QTY
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+           COMPUTE CH-QTY = WS-NET-QTY.
+           MOVE WS-NET-TRANS TO CH-TRANS-CODE.
+
+      *    Look one record ahead. Same key - fold it into the
+      *    running total and keep looking. Different key (or raw
+      *    EOF) - stop netting; a different-key record is held over
+      *    for the next call to 300-READ-CH instead of being lost.
+       312-ACCUMULATE-NEXT-CH.
+           PERFORM 304-READ-CH-RAW.
+           IF CH-RAW-EOF-SWITCH = "Y"
+              MOVE "Y" TO WS-NET-DONE-SW
+           ELSE
+              IF CH-KEYS = WS-NET-KEYS
+                 ADD CH-QTY TO WS-NET-QTY
+                 IF CH-TRANS-DELETE
+                    MOVE "D" TO WS-NET-TRANS
+                 END-IF
+              ELSE
+                 MOVE CH-KEYS       TO WS-CH-HELD-KEYS
+                 MOVE CH-QTY        TO WS-CH-HELD-QTY
+                 MOVE CH-TRANS-CODE TO WS-CH-HELD-TRANS
+                 MOVE "Y" TO WS-CH-HELD-VALID
+                 MOVE "Y" TO WS-NET-DONE-SW
+              END-IF
+           END-IF.
+
+      *    Read one raw CHNGE record, abending if it is out of
+      *    ascending key sequence against the record just read.
+      *    This is the checkpoint's unit of work - WS-CH-COUNT
+      *    counts physical CHNGE records, not netted groups.
+       304-READ-CH-RAW.
+           MOVE "N" TO CH-RAW-EOF-SWITCH.
+           READ CHNGE
+              AT END
+                 MOVE 'Y' TO CH-RAW-EOF-SWITCH
+              NOT AT END
+                 ADD 1 TO WS-CH-COUNT
+                 IF CH-FIRST-READ-SW = 'N'
+                    AND CH-KEYS < WS-PRIOR-CH-KEYS
+                    DISPLAY "*** ABEND - CHNGE OUT OF SEQUENCE ***"
+                    DISPLAY "PRIOR KEY: " WS-PRIOR-CH-KEYS
+                    DISPLAY "CURRENT KEY: " CH-KEYS
+                    MOVE 16 TO RETURN-CODE
+                    STOP RUN
+                 END-IF
+                 MOVE CH-KEYS TO WS-PRIOR-CH-KEYS
+                 MOVE "N" TO CH-FIRST-READ-SW
+           END-READ.
 
+      *    Read the next MSFILE record, abending if it is out of
+      *    ascending key sequence against the record just read.
        400-READ-MS.
-           READ MSFILE AT END MOVE 'Y' TO MS-EOF-SWITCH.
+           READ MSFILE
+              AT END
+                 MOVE 'Y' TO MS-EOF-SWITCH
+              NOT AT END
+                 ADD 1 TO WS-MS-COUNT
+                 IF MS-FIRST-READ-SW = 'N'
+                    AND MS-KEYS < WS-PRIOR-MS-KEYS
+                    DISPLAY "*** ABEND - MSFILE OUT OF SEQUENCE ***"
+                    DISPLAY "PRIOR KEY: " WS-PRIOR-MS-KEYS
+                    DISPLAY "CURRENT KEY: " MS-KEYS
+                    MOVE 16 TO RETURN-CODE
+                    STOP RUN
+                 END-IF
+                 MOVE MS-KEYS TO WS-PRIOR-MS-KEYS
+                 MOVE "N" TO MS-FIRST-READ-SW
+           END-READ.
 
       * Z is 26 and A is 1 so Z is greater than A
        500-EVAL-RECORD.
@@ -177,65 +894,182 @@
       *       Add to the output file
                  PERFORM 530-CH-GREATER
            END-EVALUATE.
+           PERFORM 700-CHECKPOINT-CHECK.
 
 
        510-RECORDS-EQUAL.
+           MOVE MS-QTY TO WS-QTY-BEFORE-NUM.
+           MOVE MS-STATE  TO WS-CURR-STATE.
+           MOVE MS-CITY   TO WS-CURR-CITY.
+           MOVE MS-BRANCH TO WS-CURR-BRANCH.
+      *    Move the record data into the report area
+           MOVE MS-STATE      TO STATE-R.
+           MOVE MS-CITY       TO CITY-R.
+           MOVE MS-BRANCH     TO BRANCH-R.
+           MOVE MS-ITEM-CODE  TO ITEM-CODE-R.
+           MOVE MS-QTY        TO QUANTITY-BEFORE-R.
+           PERFORM 605-LOOKUP-ITEM-DESC.
+           MOVE WS-ITEM-DESC TO ITEM-DESC-R.
+           IF CH-TRANS-DELETE
+              PERFORM 512-APPLY-DELETE
+           ELSE
+              PERFORM 514-APPLY-QTY-CHANGE
+           END-IF.
+           PERFORM 540-WRITE-REPORT.
+           MOVE MS-KEYS TO AUDIT-KEYS.
+           MOVE CH-TRANS-CODE TO AUDIT-TRANS-CODE.
+           PERFORM 620-WRITE-AUDIT-RECORD.
+      *    Read in new records
+           PERFORM 400-READ-MS.
+           PERFORM 300-READ-CH.
+
+      *    "D" transaction - drop the matched master record from
+      *    OUTFILE entirely instead of carrying it forward, and
+      *    report it as DELETED rather than UPDATE SUCCESSFUL.
+       512-APPLY-DELETE.
+           MOVE 0 TO QUANTITY-AFTER-R.
+           MOVE 0 TO WS-QTY-AFTER-NUM.
+           MOVE "***   DELETED      ***" TO DELETE-MSG.
+           MOVE "**********************" TO UPDATE-SUCCESS.
+           MOVE "**********************" TO OVR-REDUC.
+           ADD 1 TO WS-DELETE-COUNT.
+           SUBTRACT MS-QTY FROM WS-NET-QTY-TOTAL.
+           COMPUTE WS-CURR-DELTA = 0 - WS-QTY-BEFORE-NUM.
+      *    No WRITE OUT-RECORD - the item is dropped from OUTFILE.
+
+      *    "Q" (default) transaction - apply the signed delta to
+      *    the master quantity, same behavior as always.
+       514-APPLY-QTY-CHANGE.
       *    Calculate the updated record
            COMPUTE REC-QTY = MS-QTY + CH-QTY.
       *    Figure out if it is less than zero
            IF REC-QTY IS LESS THAN 0
               MOVE 0 TO QUANTITY-AFTER-R
               MOVE 0 TO OUT-QTY
+              MOVE 0 TO WS-QTY-AFTER-NUM
               MOVE "*** OVER REDUCTION ***" TO OVR-REDUC
+              MOVE MS-KEYS TO SUSP-KEYS
+              MOVE MS-QTY TO SUSP-QTY-BEFORE
+              MOVE CH-QTY TO SUSP-ATTEMPTED-DELTA
+              MOVE REC-QTY TO SUSP-SHORTFALL
+              WRITE SUSP-RECORD
+              ADD 1 TO WS-SUSPENSE-COUNT
+              ADD 1 TO WS-OVER-REDUCTION-COUNT
            ELSE
               MOVE REC-QTY TO QUANTITY-AFTER-R
               MOVE REC-QTY TO OUT-QTY
+              MOVE REC-QTY TO WS-QTY-AFTER-NUM
               MOVE "**********************" TO OVR-REDUC
+              ADD 1 TO WS-UPDATE-COUNT
+              ADD CH-QTY TO WS-NET-QTY-TOTAL
            END-IF.
-      *
+           COMPUTE WS-CURR-DELTA = WS-QTY-AFTER-NUM - WS-QTY-BEFORE-NUM.
            MOVE "UPDATE SUCCESSFUL" TO UPDATE-SUCCESS.
-      *    Move the record data into the report area
-           MOVE MS-STATE      TO STATE-R.
-           MOVE MS-CITY       TO CITY-R.
-           MOVE MS-BRANCH     TO BRANCH-R.
-           MOVE MS-ITEM-CODE  TO ITEM-CODE-R.
-           MOVE MS-QTY        TO QUANTITY-BEFORE-R.
+           MOVE "**********************" TO DELETE-MSG.
       *    Move the record data into the output area
            MOVE MS-KEYS TO OUT-KEYS.
-      *    Write the data to the appropriate spots
+           MOVE MS-REORDER-POINT TO OUT-REORDER-POINT.
+           MOVE MS-REORDER-QTY TO OUT-REORDER-QTY.
+           PERFORM 630-CHECK-REORDER-POINT.
+      *    Write the data to the appropriate spot
            WRITE OUT-RECORD.
-           PERFORM 540-WRITE-REPORT.
-      *    Read in new records
-           PERFORM 400-READ-MS.
-           PERFORM 300-READ-CH.
+           ADD 1 TO WS-OUT-COUNT.
 
       *    This happens when the change file record is not in the ms
       *    file, aka a new record
        520-MS-GREATER.
+           MOVE 0 TO WS-QTY-BEFORE-NUM.
+           MOVE CH-STATE  TO WS-CURR-STATE.
+           MOVE CH-CITY   TO WS-CURR-CITY.
+           MOVE CH-BRANCH TO WS-CURR-BRANCH.
       *    Move the record data into the report area
            MOVE CH-STATE     TO STATE-R.
            MOVE CH-CITY      TO CITY-R.
            MOVE CH-BRANCH    TO BRANCH-R.
            MOVE CH-ITEM-CODE TO ITEM-CODE-R.
            MOVE ZEROS        TO QUANTITY-BEFORE-R.
+           PERFORM 605-LOOKUP-ITEM-DESC.
+           MOVE WS-ITEM-DESC TO ITEM-DESC-R.
+      *    A "D" transaction with no matching master record is not
+      *    a real delete - there is nothing to delete. Report it and
+      *    send it to SUSPENSE instead of manufacturing a phantom
+      *    master record for it.
+           IF CH-TRANS-DELETE
+              PERFORM 522-UNMATCHED-DELETE
+           ELSE
+              PERFORM 524-APPLY-NEW-OR-CORRECTION
+           END-IF.
+           MOVE CH-KEYS TO AUDIT-KEYS.
+           MOVE CH-TRANS-CODE TO AUDIT-TRANS-CODE.
+           PERFORM 620-WRITE-AUDIT-RECORD.
+      *    Read in the next change record
+           PERFORM 300-READ-CH.
+
+      *    Unmatched "D" - no master record exists to delete. Flag
+      *    it to SUSPENSE the same way an over-reduction is flagged,
+      *    and report it without touching OUTFILE or the new/
+      *    correction counts.
+       522-UNMATCHED-DELETE.
+           MOVE ZEROS TO QUANTITY-AFTER-R.
+           MOVE ZEROS TO WS-QTY-AFTER-NUM.
+           MOVE "**********************" TO OVR-REDUC.
+           MOVE "*** DELETE NOT FOUND ***" TO DELETE-MSG.
+           MOVE CH-KEYS TO SUSP-KEYS.
+           MOVE ZEROS TO SUSP-QTY-BEFORE.
+           MOVE CH-QTY TO SUSP-ATTEMPTED-DELTA.
+           MOVE ZEROS TO SUSP-SHORTFALL.
+           WRITE SUSP-RECORD.
+           ADD 1 TO WS-SUSPENSE-COUNT.
+           ADD 1 TO WS-UNMATCHED-DEL-COUNT.
+           MOVE 0 TO WS-CURR-DELTA.
+           MOVE 0 TO OUT-REORDER-POINT.
+           MOVE 0 TO OUT-REORDER-QTY.
+           PERFORM 540-WRITE-REPORT.
+
+      *    Genuine new-item add or "C" master-data correction -
+      *    carry the record into OUTFILE.
+       524-APPLY-NEW-OR-CORRECTION.
       *    See if the new data record is below zero and adjust it
            IF CH-QTY IS LESS THAN 0
               MOVE 0 TO QUANTITY-AFTER-R
               MOVE 0 TO OUT-QTY
+              MOVE 0 TO WS-QTY-AFTER-NUM
               MOVE "*** OVER REDUCTION ***" TO OVR-REDUC
+              MOVE CH-KEYS TO SUSP-KEYS
+              MOVE ZEROS TO SUSP-QTY-BEFORE
+              MOVE CH-QTY TO SUSP-ATTEMPTED-DELTA
+              MOVE CH-QTY TO SUSP-SHORTFALL
+              WRITE SUSP-RECORD
+              ADD 1 TO WS-SUSPENSE-COUNT
+              ADD 1 TO WS-OVER-REDUCTION-COUNT
            ELSE
               MOVE CH-QTY TO QUANTITY-AFTER-R
               MOVE CH-QTY TO OUT-QTY
+              MOVE CH-QTY TO WS-QTY-AFTER-NUM
               MOVE "**********************" TO OVR-REDUC
+              ADD CH-QTY TO WS-NET-QTY-TOTAL
            END-IF.
+           COMPUTE WS-CURR-DELTA = WS-QTY-AFTER-NUM - WS-QTY-BEFORE-NUM.
       *    Move data to the output area
            MOVE CH-KEYS TO OUT-KEYS.
-           MOVE "***   NEW RECORD   ***" TO NEW-ORDER.
+      *    No reorder point has been established for a brand-new
+      *    item yet - it starts out at zero until someone sets one.
+           MOVE 0 TO OUT-REORDER-POINT.
+           MOVE 0 TO OUT-REORDER-QTY.
+      *    A "C" transaction corrects master data that was keyed
+      *    wrong - it is not a real new order, so it is flagged and
+      *    counted separately from a genuine NEW RECORD add.
+           IF CH-TRANS-CORRECTION
+              MOVE "*** MASTER CORRECTION ***" TO NEW-ORDER
+              ADD 1 TO WS-CORRECTION-COUNT
+           ELSE
+              MOVE "***   NEW RECORD   ***" TO NEW-ORDER
+              ADD 1 TO WS-NEW-COUNT
+           END-IF.
       *    Write output and write record
            PERFORM 540-WRITE-REPORT.
            WRITE OUT-RECORD.
-      *    Read in the next change record
-           PERFORM 300-READ-CH.
+           ADD 1 TO WS-OUT-COUNT.
 
       *    In this case you need to add the record to the output file and
       *    advance to the next record (No need to report it as it is not
@@ -243,15 +1077,23 @@
        530-CH-GREATER.
            MOVE MS-KEYS TO OUT-KEYS.
            MOVE MS-QTY TO OUT-QTY.
+           MOVE MS-REORDER-POINT TO OUT-REORDER-POINT.
+           MOVE MS-REORDER-QTY TO OUT-REORDER-QTY.
+           PERFORM 630-CHECK-REORDER-POINT.
            WRITE OUT-RECORD.
+           ADD 1 TO WS-OUT-COUNT.
            PERFORM 400-READ-MS.
 
        540-WRITE-REPORT.
+           PERFORM 545-CHECK-BREAKS.
+           ADD WS-CURR-DELTA TO WS-BRANCH-SUBTOTAL WS-CITY-SUBTOTAL.
+
            ADD 1 TO LINE-AMOUNT.
            PERFORM 550-EVAL-EOL.
            MOVE UPDATE-SUCCESS TO MESSAGE-R.
            MOVE RECORD-REPORT TO RECORD-LINE.
            WRITE RECORD-LINE.
+           ADD 1 TO WS-RPT-COUNT.
 
            ADD 1 TO LINE-AMOUNT.
            PERFORM 550-EVAL-EOL.
@@ -259,19 +1101,286 @@
            MOVE NEW-ORDER TO MESSAGE-R.
            MOVE RECORD-REPORT TO RECORD-LINE.
            WRITE RECORD-LINE.
+           ADD 1 TO WS-RPT-COUNT.
 
            ADD 1 TO LINE-AMOUNT.
            PERFORM 550-EVAL-EOL.
            MOVE OVR-REDUC TO MESSAGE-R.
            MOVE RECORD-REPORT TO RECORD-LINE.
            WRITE RECORD-LINE.
+           ADD 1 TO WS-RPT-COUNT.
+
+           ADD 1 TO LINE-AMOUNT.
+           PERFORM 550-EVAL-EOL.
+           MOVE DELETE-MSG TO MESSAGE-R.
+           MOVE RECORD-REPORT TO RECORD-LINE.
+           WRITE RECORD-LINE.
+           ADD 1 TO WS-RPT-COUNT.
            MOVE SPACES TO RECORD-LINE.
            WRITE RECORD-LINE.
+           ADD 1 TO WS-RPT-COUNT.
            ADD 1 TO LINE-AMOUNT.
 
            MOVE "**********************" TO NEW-ORDER
            MOVE "**********************" TO OVR-REDUC
            MOVE "**********************" TO UPDATE-SUCCESS.
+           MOVE "**********************" TO DELETE-MSG.
+
+      *    Fire a branch/city subtotal break when the branch or city
+      *    changes from the prior detail line written to the report.
+       545-CHECK-BREAKS.
+           IF WS-FIRST-DETAIL-SW NOT = "Y"
+              IF WS-CURR-STATE NOT = WS-PRIOR-STATE
+                 OR WS-CURR-CITY NOT = WS-PRIOR-CITY
+                 OR WS-CURR-BRANCH NOT = WS-PRIOR-BRANCH
+                 PERFORM 546-PRINT-BRANCH-TOTAL
+              END-IF
+              IF WS-CURR-STATE NOT = WS-PRIOR-STATE
+                 OR WS-CURR-CITY NOT = WS-PRIOR-CITY
+                 PERFORM 547-PRINT-CITY-TOTAL
+              END-IF
+           END-IF.
+           MOVE WS-CURR-STATE  TO WS-PRIOR-STATE.
+           MOVE WS-CURR-CITY   TO WS-PRIOR-CITY.
+           MOVE WS-CURR-BRANCH TO WS-PRIOR-BRANCH.
+           MOVE "N" TO WS-FIRST-DETAIL-SW.
+
+      *    Print the branch subtotal line and reset the accumulator.
+       546-PRINT-BRANCH-TOTAL.
+           MOVE SPACES TO RECORD-LINE.
+           MOVE WS-BRANCH-SUBTOTAL TO WS-BRANCH-SUBTOTAL-ED.
+           STRING "   BRANCH " DELIMITED BY SIZE
+              WS-PRIOR-BRANCH DELIMITED BY SIZE
+              " QUANTITY CHANGE SUBTOTAL: " DELIMITED BY SIZE
+              WS-BRANCH-SUBTOTAL-ED DELIMITED BY SIZE
+              INTO RECORD-LINE
+           END-STRING.
+           WRITE RECORD-LINE.
+           ADD 1 TO WS-RPT-COUNT.
+           ADD 1 TO LINE-AMOUNT.
+           PERFORM 550-EVAL-EOL.
+           MOVE 0 TO WS-BRANCH-SUBTOTAL.
+
+      *    Print the city subtotal line and reset the accumulator.
+       547-PRINT-CITY-TOTAL.
+           MOVE SPACES TO RECORD-LINE.
+           MOVE WS-CITY-SUBTOTAL TO WS-CITY-SUBTOTAL-ED.
+           STRING "CITY " DELIMITED BY SIZE
+              WS-PRIOR-CITY DELIMITED BY SIZE
+              " QUANTITY CHANGE SUBTOTAL: " DELIMITED BY SIZE
+              WS-CITY-SUBTOTAL-ED DELIMITED BY SIZE
+              INTO RECORD-LINE
+           END-STRING.
+           WRITE RECORD-LINE.
+           ADD 1 TO WS-RPT-COUNT.
+           MOVE SPACES TO RECORD-LINE.
+           WRITE RECORD-LINE.
+           ADD 1 TO WS-RPT-COUNT.
+           ADD 2 TO LINE-AMOUNT.
+           PERFORM 550-EVAL-EOL.
+           MOVE 0 TO WS-CITY-SUBTOTAL.
+
+      *    Flush the last branch/city subtotal still open when the
+      *    merge runs out of records - there is no next key change
+      *    left to trigger 545-CHECK-BREAKS.
+       548-FLUSH-FINAL-BREAKS.
+           IF WS-FIRST-DETAIL-SW NOT = "Y"
+              PERFORM 546-PRINT-BRANCH-TOTAL
+              PERFORM 547-PRINT-CITY-TOTAL
+           END-IF.
+
+      *    Look up the item description for the current transaction's
+      *    item code - "NO DESCRIPTION FOUND" when there is none.
+       605-LOOKUP-ITEM-DESC.
+           MOVE ITEM-CODE-R TO XR-ITEM-CODE.
+           READ ITEMXREF
+              INVALID KEY
+                 MOVE "NO DESCRIPTION FOUND" TO WS-ITEM-DESC
+              NOT INVALID KEY
+                 MOVE XR-ITEM-DESC TO WS-ITEM-DESC
+           END-READ.
+
+      *    Write one permanent audit record for the transaction just
+      *    applied - AUDIT-KEYS and AUDIT-TRANS-CODE are set by the
+      *    caller, the before/after quantities and delta come from
+      *    the same working values the report and trailer use.
+       620-WRITE-AUDIT-RECORD.
+           MOVE WS-QTY-BEFORE-NUM   TO AUDIT-QTY-BEFORE.
+           MOVE WS-QTY-AFTER-NUM    TO AUDIT-QTY-AFTER.
+           MOVE WS-CURR-DELTA       TO AUDIT-DELTA.
+           MOVE WS-RUN-TIMESTAMP    TO AUDIT-RUN-TIMESTAMP.
+           WRITE AUDIT-RECORD.
+           ADD 1 TO WS-AUDIT-COUNT.
+
+      *    Flag an item on the reorder report when its post-update
+      *    on-hand quantity has fallen at or below the reorder point
+      *    set up on the master record. Only fires for a matched
+      *    update that has a reorder point configured.
+       630-CHECK-REORDER-POINT.
+           IF MS-REORDER-POINT > 0
+              AND OUT-QTY <= MS-REORDER-POINT
+              MOVE SPACES TO REORDER-LINE
+              STRING MS-STATE DELIMITED BY SIZE
+                 " " DELIMITED BY SIZE
+                 MS-CITY DELIMITED BY SIZE
+                 " " DELIMITED BY SIZE
+                 MS-BRANCH DELIMITED BY SIZE
+                 " " DELIMITED BY SIZE
+                 MS-ITEM-CODE DELIMITED BY SIZE
+                 "  " DELIMITED BY SIZE
+                 OUT-QTY DELIMITED BY SIZE
+                 "       " DELIMITED BY SIZE
+                 MS-REORDER-POINT DELIMITED BY SIZE
+                 "              " DELIMITED BY SIZE
+                 MS-REORDER-QTY DELIMITED BY SIZE
+                 INTO REORDER-LINE
+              END-STRING
+              WRITE REORDER-LINE
+              ADD 1 TO WS-REORDRPT-COUNT
+           END-IF.
+
+      *    Write a checkpoint every WS-CHECKPOINT-INTERVAL records
+      *    so a rerun after an abend can resume instead of
+      *    reprocessing the whole merge from record one.
+       700-CHECKPOINT-CHECK.
+           ADD 1 TO WS-RECS-SINCE-CHECKPOINT.
+           IF WS-RECS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+              PERFORM 640-WRITE-CHECKPOINT-FORCED
+           END-IF.
+
+       640-WRITE-CHECKPOINT-FORCED.
+           MOVE WS-MS-COUNT TO CHKPT-MS-COUNT.
+           MOVE WS-CH-COUNT TO CHKPT-CH-COUNT.
+           MOVE WS-OUT-COUNT TO CHKPT-OUT-COUNT.
+           MOVE WS-CH-HELD-VALID TO CHKPT-CH-HELD-VALID.
+           MOVE WS-CH-HELD-KEYS  TO CHKPT-CH-HELD-KEYS.
+           MOVE WS-CH-HELD-QTY   TO CHKPT-CH-HELD-QTY.
+           MOVE WS-CH-HELD-TRANS TO CHKPT-CH-HELD-TRANS.
+           MOVE WS-RPT-COUNT TO CHKPT-RPT-COUNT.
+           MOVE WS-REORDRPT-COUNT TO CHKPT-REORDRPT-COUNT.
+           MOVE WS-SUSPENSE-COUNT TO CHKPT-SUSPENSE-COUNT.
+           MOVE WS-AUDIT-COUNT TO CHKPT-AUDIT-COUNT.
+           MOVE MS-EOF-SWITCH TO CHKPT-MS-EOF-SWITCH.
+           MOVE CH-EOF-SWITCH TO CHKPT-CH-EOF-SWITCH.
+           MOVE CH-KEYS       TO CHKPT-CH-PEND-KEYS.
+           MOVE CH-QTY        TO CHKPT-CH-PEND-QTY.
+           MOVE CH-TRANS-CODE TO CHKPT-CH-PEND-TRANS.
+           MOVE WS-UPDATE-COUNT TO CHKPT-UPDATE-COUNT.
+           MOVE WS-NEW-COUNT TO CHKPT-NEW-COUNT.
+           MOVE WS-OVER-REDUCTION-COUNT TO CHKPT-OVER-REDUCTION-COUNT.
+           MOVE WS-NET-QTY-TOTAL TO CHKPT-NET-QTY-TOTAL.
+           MOVE WS-DELETE-COUNT TO CHKPT-DELETE-COUNT.
+           MOVE WS-CORRECTION-COUNT TO CHKPT-CORRECTION-COUNT.
+           MOVE WS-UNMATCHED-DEL-COUNT TO CHKPT-UNMATCHED-DEL-COUNT.
+           MOVE WS-BRANCH-SUBTOTAL TO CHKPT-BRANCH-SUBTOTAL.
+           MOVE WS-CITY-SUBTOTAL TO CHKPT-CITY-SUBTOTAL.
+           MOVE WS-PRIOR-STATE TO CHKPT-PRIOR-STATE.
+           MOVE WS-PRIOR-CITY TO CHKPT-PRIOR-CITY.
+           MOVE WS-PRIOR-BRANCH TO CHKPT-PRIOR-BRANCH.
+           MOVE WS-FIRST-DETAIL-SW TO CHKPT-FIRST-DETAIL-SW.
+           WRITE CHKPT-RECORD.
+           MOVE 0 TO WS-RECS-SINCE-CHECKPOINT.
+
+      *    End-of-run control-total trailer so operations can tie
+      *    the run out against the CHNGE file's input record count
+      *    before trusting OUTFILE as tomorrow's MSFILE.
+       560-WRITE-TRAILER.
+      *    The trailer is nine lines long - force a fresh page
+      *    if it would otherwise split across the bottom of the
+      *    last detail page with no repeated heading.
+           COMPUTE WS-TRAILER-LINE-CHECK = LINE-AMOUNT + 9.
+           IF WS-TRAILER-LINE-CHECK > LINE-LIMIT
+              MOVE LINE-LIMIT TO LINE-AMOUNT
+           END-IF.
+           ADD 1 TO LINE-AMOUNT.
+           PERFORM 550-EVAL-EOL.
+           MOVE SPACES TO RECORD-LINE.
+           STRING "*** END OF RUN CONTROL TOTALS ***"
+              DELIMITED BY SIZE INTO RECORD-LINE
+           END-STRING.
+           WRITE RECORD-LINE.
+
+           ADD 1 TO LINE-AMOUNT.
+           PERFORM 550-EVAL-EOL.
+           MOVE SPACES TO RECORD-LINE.
+           WRITE RECORD-LINE.
+
+           ADD 1 TO LINE-AMOUNT.
+           PERFORM 550-EVAL-EOL.
+           MOVE SPACES TO RECORD-LINE.
+           STRING "RECORDS UPDATED (QTY ADJUST): " DELIMITED BY SIZE
+              WS-UPDATE-COUNT DELIMITED BY SIZE
+              INTO RECORD-LINE
+           END-STRING.
+           WRITE RECORD-LINE.
+
+           ADD 1 TO LINE-AMOUNT.
+           PERFORM 550-EVAL-EOL.
+           MOVE SPACES TO RECORD-LINE.
+           STRING "RECORDS ADDED (NEW ITEMS): " DELIMITED BY SIZE
+              WS-NEW-COUNT DELIMITED BY SIZE
+              INTO RECORD-LINE
+           END-STRING.
+           WRITE RECORD-LINE.
+
+           ADD 1 TO LINE-AMOUNT.
+           PERFORM 550-EVAL-EOL.
+           MOVE SPACES TO RECORD-LINE.
+           STRING "MASTER DATA CORRECTIONS: " DELIMITED BY SIZE
+              WS-CORRECTION-COUNT DELIMITED BY SIZE
+              INTO RECORD-LINE
+           END-STRING.
+           WRITE RECORD-LINE.
+
+           ADD 1 TO LINE-AMOUNT.
+           PERFORM 550-EVAL-EOL.
+           MOVE SPACES TO RECORD-LINE.
+           STRING "RECORDS DELETED: " DELIMITED BY SIZE
+              WS-DELETE-COUNT DELIMITED BY SIZE
+              INTO RECORD-LINE
+           END-STRING.
+           WRITE RECORD-LINE.
+
+           ADD 1 TO LINE-AMOUNT.
+           PERFORM 550-EVAL-EOL.
+           MOVE SPACES TO RECORD-LINE.
+           STRING "OVER-REDUCTIONS SENT TO SUSPENSE: "
+              DELIMITED BY SIZE
+              WS-OVER-REDUCTION-COUNT DELIMITED BY SIZE
+              INTO RECORD-LINE
+           END-STRING.
+           WRITE RECORD-LINE.
+
+           ADD 1 TO LINE-AMOUNT.
+           PERFORM 550-EVAL-EOL.
+           MOVE SPACES TO RECORD-LINE.
+           STRING "UNMATCHED DELETES SENT TO SUSPENSE: "
+              DELIMITED BY SIZE
+              WS-UNMATCHED-DEL-COUNT DELIMITED BY SIZE
+              INTO RECORD-LINE
+           END-STRING.
+           WRITE RECORD-LINE.
+
+           ADD 1 TO LINE-AMOUNT.
+           PERFORM 550-EVAL-EOL.
+           MOVE SPACES TO RECORD-LINE.
+           MOVE WS-NET-QTY-TOTAL TO WS-NET-QTY-TOTAL-ED.
+           STRING "NET QUANTITY CHANGE WRITTEN TO OUTFILE: "
+              DELIMITED BY SIZE
+              WS-NET-QTY-TOTAL-ED DELIMITED BY SIZE
+              INTO RECORD-LINE
+           END-STRING.
+           WRITE RECORD-LINE.
+
+           ADD 1 TO LINE-AMOUNT.
+           PERFORM 550-EVAL-EOL.
+           MOVE SPACES TO RECORD-LINE.
+           STRING "TOTAL RECORDS WRITTEN TO OUTFILE: "
+              DELIMITED BY SIZE
+              WS-OUT-COUNT DELIMITED BY SIZE
+              INTO RECORD-LINE
+           END-STRING.
+           WRITE RECORD-LINE.
 
        550-EVAL-EOL.
 
